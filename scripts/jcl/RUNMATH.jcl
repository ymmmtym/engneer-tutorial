@@ -0,0 +1,25 @@
+//RUNMATH  JOB (ACCTNO),'DAILY MATH RUN',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* Sample driver for MATHPROC. Today's loop-bound parameter card
+//* is supplied inline on PARMIN so operations can change the
+//* iteration counts for this run without asking the programmer
+//* to recompile MATH. Card layout (copybook CBPARM):
+//*   cols  1- 3  COUNTER1 limit (PERFORM n TIMES)
+//*   cols  4- 6  COUNTER2 limit (PERFORM UNTIL MY-COUNTER2 >)
+//*   cols  7- 9  COUNTER3 FROM value
+//*   cols 10-12  COUNTER3 BY value
+//*   cols 13-15  COUNTER3 UNTIL value
+//*   cols 16-22  expected input record count (0 = do not check)
+//*   cols 23-30  batch-id (history file key, blank = 00000001)
+//*   cols 31-38  run type (selects the RUNPARM record that supplies
+//*               the day-to-day loop bounds, blank = DAILY; the
+//*               COUNTER fields on this card are a one-run override
+//*               of whatever the RUNPARM record for that run type
+//*               says)
+//*--------------------------------------------------------------
+//STEP1    EXEC MATHPROC,TRANSDSN=PROD.MATH.TRANSIN.G0001V00,
+//             PARMDSN=PROD.MATH.PARMCARD
+//MATH.PARMIN DD *
+010005001003014000000200000007DAILY
+/*
