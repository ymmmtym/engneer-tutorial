@@ -0,0 +1,12 @@
+//RUNPMUPD JOB (ACCTNO),'MAINTAIN MATH PARMS',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* Sample driver for RUNPMPROC. Sets up DAILY and MONTHEND run
+//* types in the RUNPARM file -- run this whenever operations needs
+//* to change the MATH loop bounds for a run type.
+//*--------------------------------------------------------------
+//STEP1    EXEC RUNPMPROC,RUNPMDSN=PROD.MATH.RUNPARM
+//RUNPMUPD.MAINTIN DD *
+DAILY   010005001003014
+MONTHEND020010001002030
+/*
