@@ -0,0 +1,22 @@
+//RUNPMPROC PROC RUNPMDSN=PROD.MATH.RUNPARM
+//*--------------------------------------------------------------
+//* RUNPMPROC - runs the RUNPMUPD maintenance utility, which adds
+//* or updates records in the RUNPARM run-parameter file read by
+//* MATHPROC/MATH. This is how operations move the three PERFORM
+//* loop bounds for a given run type without a recompile or a new
+//* SYSIN card on every MATH run. Feed one or more maintenance
+//* cards on MAINTIN (copybook CBRUNPM layout):
+//*   cols  1- 8  run type (key)
+//*   cols  9-11  COUNTER1 limit
+//*   cols 12-14  COUNTER2 limit
+//*   cols 15-17  COUNTER3 FROM value
+//*   cols 18-20  COUNTER3 BY value
+//*   cols 21-23  COUNTER3 UNTIL value
+//* RUNPMDSN is a VSAM KSDS and must already exist -- run MATHALOC.jcl
+//* once per environment before the first use of this PROC.
+//*--------------------------------------------------------------
+//RUNPMUPD EXEC PGM=RUNPMUPD
+//STEPLIB  DD DISP=SHR,DSN=PROD.MATH.LOADLIB
+//RUNPARM  DD DISP=SHR,DSN=&RUNPMDSN
+//SYSOUT   DD SYSOUT=*
+//         PEND
