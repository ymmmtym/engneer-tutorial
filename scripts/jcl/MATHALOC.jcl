@@ -0,0 +1,48 @@
+//MATHALOC JOB (ACCTNO),'PROVISION MATH DSNS',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//         SET CKPTDSN=PROD.MATH.CKPT
+//         SET HISTDSN=PROD.MATH.HISTORY
+//         SET RUNPMDSN=PROD.MATH.RUNPARM
+//*--------------------------------------------------------------
+//* One-time operator prerequisite for MATHPROC/RUNPMPROC. Run this
+//* job once per environment, before the first MATHPROC or RUNPMPROC
+//* run, to allocate the data sets those PROCs assume already exist:
+//*   CKPTDSN  - plain sequential, allocated empty so MATHPROC can
+//*              DISP=OLD it and let MATH's own OPEN OUTPUT truncate
+//*              it fresh on every run.
+//*   HISTDSN  - VSAM KSDS keyed by HIST-KEY (run-date + batch-id),
+//*              copybook CBHIST, RECORDSIZE 96.
+//*   RUNPMDSN - VSAM KSDS keyed by RUNPM-RUN-TYPE, copybook CBRUNPM,
+//*              RECORDSIZE 33.
+//* Rerunning this job against data sets that already exist is not
+//* expected to succeed -- IDCAMS/IEFBR14 will fail the DEFINE/alloc
+//* for the ones that are already there.
+//*--------------------------------------------------------------
+//CKPTALOC EXEC PGM=IEFBR14
+//CKPTFILE DD DISP=(NEW,CATLG,CATLG),DSN=&CKPTDSN,
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=80)
+//HISTDEF  EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DEFINE CLUSTER (NAME(&HISTDSN) -
+      INDEXED -
+      KEYS(16 0) -
+      RECORDSIZE(96 96) -
+      RECORDS(1000 500) -
+      SHAREOPTIONS(2 3)) -
+    DATA (NAME(&HISTDSN..DATA)) -
+    INDEX (NAME(&HISTDSN..INDEX))
+/*
+//RUNPMDEF EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DEFINE CLUSTER (NAME(&RUNPMDSN) -
+      INDEXED -
+      KEYS(8 0) -
+      RECORDSIZE(33 33) -
+      RECORDS(100 50) -
+      SHAREOPTIONS(2 3)) -
+    DATA (NAME(&RUNPMDSN..DATA)) -
+    INDEX (NAME(&RUNPMDSN..INDEX))
+/*
