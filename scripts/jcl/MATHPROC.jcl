@@ -0,0 +1,43 @@
+//MATHPROC PROC TRANSDSN=,
+//             PARMDSN=,
+//             CKPTDSN=PROD.MATH.CKPT,
+//             HISTDSN=PROD.MATH.HISTORY,
+//             RUNPMDSN=PROD.MATH.RUNPARM
+//*--------------------------------------------------------------
+//* MATHPROC - runs the MATH batch step against a day's
+//* transaction file. The PARMIN SYSIN card below carries a
+//* one-run override of the three PERFORM loop bounds
+//* (MY-COUNTER1/2/3), the expected record count, the batch-id and
+//* the run type; day-to-day the loop bounds themselves live in the
+//* maintained RUNPMDSN run-parameter file (keyed by run type,
+//* maintained by the RUNPMUPD utility) so operations can move them
+//* without a recompile or a new card. Override PARMDSN to point at
+//* a different parameter card for a given run.
+//* CKPTDSN holds MY-COUNTER1/2/3's checkpoint trail for the run in
+//* progress -- MATH reads back whatever was there (to detect a
+//* restart), then OPENs the file OUTPUT to overwrite it with this
+//* run's trail from scratch, so it only ever reflects the
+//* current/most recent run attempt, not a history of past runs.
+//* DISP=OLD is required here, not MOD: DISP=MOD on a sequential data
+//* set forces end-of-file positioning for OUTPUT processing
+//* regardless of what the program's OPEN verb says, which would make
+//* every run append to the last instead of overwrite it. That means
+//* CKPTDSN (like HISTDSN/RUNPMDSN below) must already exist before
+//* the first run -- see MATHALOC.jcl for the one-time allocation.
+//* HISTDSN is the keyed (run-date/batch-id) run-history file.
+//* AUDITOUT carries a sequential audit trail of every
+//* ADD/SUBTRACT/DIVIDE/MULTIPLY/COMPUTE applied to MY-DATA.
+//*--------------------------------------------------------------
+//MATH     EXEC PGM=MATH
+//STEPLIB  DD DISP=SHR,DSN=PROD.MATH.LOADLIB
+//TRANSIN  DD DISP=SHR,DSN=&TRANSDSN
+//PRTOUT   DD SYSOUT=*
+//EXCPOUT  DD SYSOUT=*
+//PARMIN   DD DISP=SHR,DSN=&PARMDSN
+//CKPTFILE DD DISP=(OLD,CATLG,CATLG),DSN=&CKPTDSN,
+//             DCB=(RECFM=FB,LRECL=80)
+//HISTFILE DD DISP=SHR,DSN=&HISTDSN
+//AUDITOUT DD SYSOUT=*
+//RUNPARM  DD DISP=SHR,DSN=&RUNPMDSN
+//SYSOUT   DD SYSOUT=*
+//         PEND
