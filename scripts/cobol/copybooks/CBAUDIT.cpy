@@ -0,0 +1,28 @@
+      *> CBAUDIT - audit-trail detail line written for every
+      *> ADD/SUBTRACT/DIVIDE/MULTIPLY/COMPUTE statement applied to
+      *> MY-DATA, so a downstream total can be traced back to the
+      *> exact step that produced it.
+   01 AUDIT-DETAIL.
+    03 AUD-DATE.
+     05 AUD-YYYY PIC 9999.
+     05 FILLER PIC X VALUE "-".
+     05 AUD-MM PIC 99.
+     05 FILLER PIC X VALUE "-".
+     05 AUD-DD PIC 99.
+    03 FILLER PIC X VALUE SPACE.
+    03 AUD-TIME.
+     05 AUD-HH PIC 99.
+     05 FILLER PIC X VALUE ":".
+     05 AUD-MIN PIC 99.
+     05 FILLER PIC X VALUE ":".
+     05 AUD-SS PIC 99.
+    03 FILLER PIC X(3) VALUE SPACES.
+    03 AUD-OPERATION PIC X(10).
+    03 FILLER PIC X(5) VALUE " OP1=".
+    03 AUD-OPERAND1 PIC ZZZZ9.
+    03 FILLER PIC X(5) VALUE " OP2=".
+    03 AUD-OPERAND2 PIC ZZZZ9.
+    03 FILLER PIC X(8) VALUE " FIELD=".
+    03 AUD-RESULT-FIELD PIC X(10).
+    03 FILLER PIC X(8) VALUE " VALUE=".
+    03 AUD-RESULT-VALUE PIC ZZZZ9.
