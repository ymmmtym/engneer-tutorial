@@ -0,0 +1,8 @@
+      *> CBTRANS - daily transaction input record layout
+      *> One record drives one pass of the D1-D9 calculation in MATH.
+   01 TRANS-RECORD.
+    03 TR-ADD-AMOUNT PIC 9(5).
+    03 TR-SUB-AMOUNT PIC 9(5).
+    03 TR-D4-VALUE PIC 9(5).
+    03 TR-D5-VALUE PIC 9(5).
+    03 FILLER PIC X(60).
