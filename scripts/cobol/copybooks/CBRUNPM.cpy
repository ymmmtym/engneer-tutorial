@@ -0,0 +1,13 @@
+      *> CBRUNPM - maintained run-parameter master record, keyed by
+      *> run type (e.g. DAILY, WEEKLY, MONTHEND). Carries the three
+      *> PERFORM loop bounds so operations can move them without a
+      *> recompile or a new SYSIN card every time the limits change.
+      *> Maintained by the RUNPMUPD utility; read by MATH at startup.
+   01 RUN-PARM-RECORD.
+    03 RUNPM-RUN-TYPE PIC X(8).
+    03 RUNPM-COUNTER1-LIMIT PIC 9(3).
+    03 RUNPM-COUNTER2-LIMIT PIC 9(3).
+    03 RUNPM-COUNTER3-FROM PIC 9(3).
+    03 RUNPM-COUNTER3-BY PIC 9(3).
+    03 RUNPM-COUNTER3-UNTIL PIC 9(3).
+    03 FILLER PIC X(10) VALUE SPACES.
