@@ -0,0 +1,17 @@
+      *> CBPARM - MATH run-parameter card (SYSIN).
+      *> Lets operations change the three PERFORM loop bounds for a
+      *> run without recompiling MATH. Unpunched/omitted fields default
+      *> to the VALUE clauses carried on the WS-COUNTERn-xxx fields.
+      *> The COUNTERn fields here are a one-run override only -- the
+      *> day-to-day source of the loop bounds is the maintained
+      *> CBRUNPM run-parameter file, selected by PARM-RUN-TYPE.
+   01 PARM-RECORD.
+    03 PARM-COUNTER1-LIMIT PIC 9(3).
+    03 PARM-COUNTER2-LIMIT PIC 9(3).
+    03 PARM-COUNTER3-FROM PIC 9(3).
+    03 PARM-COUNTER3-BY PIC 9(3).
+    03 PARM-COUNTER3-UNTIL PIC 9(3).
+    03 PARM-EXPECTED-REC-COUNT PIC 9(7).
+    03 PARM-BATCH-ID PIC X(8).
+    03 PARM-RUN-TYPE PIC X(8).
+    03 FILLER PIC X(42).
