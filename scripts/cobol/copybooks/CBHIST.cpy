@@ -0,0 +1,21 @@
+      *> CBHIST - MATH run-history record. Written once per run so a
+      *> prior day's D1-D9 results can be looked up later instead of
+      *> re-running the job. Keyed by run-date and batch-id.
+   01 HISTORY-RECORD.
+    03 HIST-KEY.
+     05 HIST-RUN-DATE PIC 9(8).
+     05 HIST-BATCH-ID PIC X(8).
+    03 HIST-RUN-TIME PIC 9(6).
+    03 HIST-D1 PIC 99999.
+    03 HIST-D2 PIC 99999.
+    03 HIST-D3 PIC 99999.
+    03 HIST-D4 PIC 99999.
+    03 HIST-D5 PIC 99999.
+    03 HIST-D6 PIC 99999.
+    03 HIST-D7 PIC 99999.
+    03 HIST-D8 PIC 99999.
+    03 HIST-D9 PIC 99999.
+    03 HIST-COUNTER1 PIC 9(3).
+    03 HIST-COUNTER2 PIC 9(3).
+    03 HIST-COUNTER3 PIC 9(3).
+    03 FILLER PIC X(20) VALUE SPACES.
