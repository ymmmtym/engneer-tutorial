@@ -0,0 +1,14 @@
+      *> CBCKPT - checkpoint record for the three COUNTER loops in
+      *> MAIN SECTION. Written periodically while a loop runs so a
+      *> restarted run can pick back up instead of starting the
+      *> counters over from 1.
+      *>   CK-STAGE  1 = COUNTER1 loop in progress
+      *>             2 = COUNTER2 loop in progress
+      *>             3 = COUNTER3 loop in progress
+      *>             9 = all three loops completed normally
+   01 CHECKPOINT-RECORD.
+    03 CK-STAGE PIC X(1).
+    03 CK-COUNTER1 PIC 9(3).
+    03 CK-COUNTER2 PIC 9(3).
+    03 CK-COUNTER3 PIC 9(3).
+    03 FILLER PIC X(70) VALUE SPACES.
