@@ -0,0 +1,24 @@
+      *> CBEXCPT - exception report detail line written when an
+      *> arithmetic statement against MY-DATA raises ON SIZE ERROR.
+   01 EXCEPTION-DETAIL.
+    03 ED-DATE.
+     05 ED-YYYY PIC 9999.
+     05 FILLER PIC X VALUE "-".
+     05 ED-MM PIC 99.
+     05 FILLER PIC X VALUE "-".
+     05 ED-DD PIC 99.
+    03 FILLER PIC X VALUE SPACE.
+    03 ED-TIME.
+     05 ED-HH PIC 99.
+     05 FILLER PIC X VALUE ":".
+     05 ED-MIN PIC 99.
+     05 FILLER PIC X VALUE ":".
+     05 ED-SS PIC 99.
+    03 FILLER PIC X(3) VALUE SPACES.
+    03 ED-OPERATION PIC X(10).
+    03 FILLER PIC X(5) VALUE " OP1=".
+    03 ED-OPERAND1 PIC ZZZZ9.
+    03 FILLER PIC X(5) VALUE " OP2=".
+    03 ED-OPERAND2 PIC ZZZZ9.
+    03 FILLER PIC X(9) VALUE " MESSAGE=".
+    03 ED-MESSAGE PIC X(40).
