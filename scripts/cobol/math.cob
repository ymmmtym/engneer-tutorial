@@ -2,8 +2,71 @@ IDENTIFICATION DIVISION.
 PROGRAM-ID. MATH.
 
 ENVIRONMENT DIVISION.
+  INPUT-OUTPUT SECTION.
+   FILE-CONTROL.
+     SELECT TRANS-FILE ASSIGN TO TRANSIN
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-TRANS-STATUS.
+     SELECT PRINT-FILE ASSIGN TO PRTOUT
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-PRINT-STATUS.
+     SELECT EXCEPTION-FILE ASSIGN TO EXCPOUT
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-EXCPT-STATUS.
+     SELECT PARM-FILE ASSIGN TO PARMIN
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-PARM-STATUS.
+     SELECT CHECKPOINT-FILE ASSIGN TO CKPTFILE
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-CKPT-STATUS.
+     SELECT HISTORY-FILE ASSIGN TO HISTFILE
+       ORGANIZATION IS INDEXED
+       ACCESS MODE IS DYNAMIC
+       RECORD KEY IS HIST-KEY
+       FILE STATUS IS WS-HIST-STATUS.
+     SELECT AUDIT-FILE ASSIGN TO AUDITOUT
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-AUDIT-STATUS.
+     SELECT RUN-PARM-FILE ASSIGN TO RUNPARM
+       ORGANIZATION IS INDEXED
+       ACCESS MODE IS DYNAMIC
+       RECORD KEY IS RUNPM-RUN-TYPE
+       FILE STATUS IS WS-RUNPM-STATUS.
 
 DATA DIVISION.
+  FILE SECTION.
+   FD TRANS-FILE
+     RECORD CONTAINS 80 CHARACTERS.
+     COPY CBTRANS.
+
+   FD PRINT-FILE
+     RECORD CONTAINS 132 CHARACTERS.
+    01 PRINT-RECORD PIC X(132).
+
+   FD EXCEPTION-FILE
+     RECORD CONTAINS 132 CHARACTERS.
+    01 EXCEPTION-RECORD PIC X(132).
+
+   FD PARM-FILE
+     RECORD CONTAINS 80 CHARACTERS.
+     COPY CBPARM.
+
+   FD CHECKPOINT-FILE
+     RECORD CONTAINS 80 CHARACTERS.
+    01 CHECKPOINT-FILE-RECORD PIC X(80).
+
+   FD HISTORY-FILE
+     RECORD CONTAINS 96 CHARACTERS.
+     COPY CBHIST.
+
+   FD AUDIT-FILE
+     RECORD CONTAINS 132 CHARACTERS.
+    01 AUDIT-RECORD PIC X(132).
+
+   FD RUN-PARM-FILE
+     RECORD CONTAINS 33 CHARACTERS.
+     COPY CBRUNPM.
+
   WORKING-STORAGE SECTION.
    01 MY-DATA.
     03 D1 PIC 99999 VALUE 0.
@@ -19,31 +82,487 @@ DATA DIVISION.
    01 MY-COUNTER2 PIC 9(3) VALUE 1.
    01 MY-COUNTER3 PIC 9(3) VALUE 1.
 
+   01 WS-TRANS-STATUS PIC XX VALUE "00".
+   01 WS-TRANS-EOF-SW PIC X VALUE "N".
+      88 WS-TRANS-EOF VALUE "Y".
+   01 WS-PRINT-STATUS PIC XX VALUE "00".
+   01 WS-EXCPT-STATUS PIC XX VALUE "00".
+   01 WS-PARM-STATUS PIC XX VALUE "00".
+   01 WS-CKPT-STATUS PIC XX VALUE "00".
+   01 WS-HIST-STATUS PIC XX VALUE "00".
+   01 WS-AUDIT-STATUS PIC XX VALUE "00".
+   01 WS-RUNPM-STATUS PIC XX VALUE "00".
+   01 WS-PARM-CARD-READ-SW PIC X VALUE "N".
+      88 WS-PARM-CARD-READ VALUE "Y".
+   01 WS-BATCH-ID PIC X(8) VALUE "00000001".
+   01 WS-RUN-TYPE PIC X(8) VALUE "DAILY".
+   01 WS-CKPT-EOF-SW PIC X VALUE "N".
+      88 WS-CKPT-EOF VALUE "Y".
+   01 WS-CKPT-INTERVAL PIC 9(3) VALUE 5.
+   01 WS-RESTART-STAGE PIC X VALUE "0".
+   01 WS-LAST-CKPT-STAGE PIC X VALUE "0".
+   01 WS-LAST-CKPT-COUNTER1 PIC 9(3) VALUE 0.
+   01 WS-LAST-CKPT-COUNTER2 PIC 9(3) VALUE 0.
+   01 WS-LAST-CKPT-COUNTER3 PIC 9(3) VALUE 0.
+   01 WS-COUNTER1-TARGET PIC 9(3) VALUE 0.
+   01 WS-COUNTER3-START PIC 9(3) VALUE 0.
+
+   01 WS-COUNTER1-LIMIT PIC 9(3) VALUE 10.
+   01 WS-COUNTER2-LIMIT PIC 9(3) VALUE 5.
+   01 WS-COUNTER3-FROM PIC 9(3) VALUE 1.
+   01 WS-COUNTER3-BY PIC 9(3) VALUE 3.
+   01 WS-COUNTER3-UNTIL PIC 9(3) VALUE 14.
+   01 WS-EXPECTED-REC-COUNT PIC 9(7) VALUE 0.
+
+   01 WS-INPUT-REC-COUNT PIC 9(7) VALUE 0.
+   01 WS-D9-HASH-TOTAL PIC 9(7) VALUE 0.
+   01 WS-REC-COUNT-SW PIC X VALUE "N".
+      88 WS-REC-COUNT-NOT-CHECKED VALUE "N".
+      88 WS-REC-COUNT-MATCHED VALUE "M".
+      88 WS-REC-COUNT-MISMATCHED VALUE "X".
+   01 WS-ACCUM-OVERFLOW-SW PIC X VALUE "N".
+      88 WS-ACCUM-OVERFLOWED VALUE "Y".
+
+   COPY CBEXCPT.
+   COPY CBCKPT.
+   COPY CBAUDIT.
+
+   01 WS-RUN-DATE-TIME.
+    03 WS-RUN-DATE.
+     05 WS-RUN-YYYY PIC 9(4).
+     05 WS-RUN-MM PIC 9(2).
+     05 WS-RUN-DD PIC 9(2).
+    03 WS-RUN-TIME.
+     05 WS-RUN-HH PIC 9(2).
+     05 WS-RUN-MIN PIC 9(2).
+     05 WS-RUN-SS PIC 9(2).
+     05 FILLER PIC X(7).
+
+   01 WS-PAGE-NO PIC 9(4) VALUE 0.
+   01 WS-LINE-COUNT PIC 9(3) VALUE 99.
+   01 WS-LINES-PER-PAGE PIC 9(3) VALUE 40.
+
+   01 REPORT-HEADER-1.
+    03 FILLER PIC X(16) VALUE "MATH CONTROL RPT".
+    03 FILLER PIC X(10) VALUE "RUN DATE: ".
+    03 RH1-YYYY PIC 9999.
+    03 FILLER PIC X VALUE "/".
+    03 RH1-MM PIC 99.
+    03 FILLER PIC X VALUE "/".
+    03 RH1-DD PIC 99.
+    03 FILLER PIC X(9) VALUE "  TIME: ".
+    03 RH1-HH PIC 99.
+    03 FILLER PIC X VALUE ":".
+    03 RH1-MIN PIC 99.
+    03 FILLER PIC X VALUE ":".
+    03 RH1-SS PIC 99.
+    03 FILLER PIC X(8) VALUE "  PAGE: ".
+    03 RH1-PAGE PIC ZZZ9.
+
+   01 REPORT-DETAIL-LINE.
+    03 RD-LABEL PIC X(15).
+    03 RD-VALUE PIC Z(6)9.
+
+   01 REPORT-TEXT-LINE.
+    03 RT-LABEL PIC X(15).
+    03 RT-VALUE PIC X(20).
+
 PROCEDURE DIVISION.
   MAIN SECTION.
-    ADD 5 TO D1 D2 D3.
-    SUBTRACT 2 FROM D1 D2.
-    MOVE 10 TO D4.
-    MOVE 3 TO D5.
-    DIVIDE D4 BY D5 GIVING D6 REMAINDER D7.
-    MULTIPLY D4 BY D5 GIVING D8.
-    *> COMPUTEで記載することも可能、ただしADDなどのように複数項目に演算を行えない
-    *> 使用可能な演算子）+ - / * **
-    COMPUTE D9 = D4 + D5.
-    DISPLAY MY-DATA.
+    MOVE FUNCTION CURRENT-DATE TO WS-RUN-DATE-TIME.
+    PERFORM READ-PARM-CARD.
+    PERFORM READ-RUN-PARM-RECORD.
+    PERFORM APPLY-PARM-COUNTER-OVERRIDES.
+    OPEN INPUT TRANS-FILE.
+    IF WS-TRANS-STATUS NOT = "00"
+      DISPLAY "MATH: unable to open TRANS-FILE, status " WS-TRANS-STATUS
+      STOP RUN
+    END-IF.
+    OPEN OUTPUT PRINT-FILE.
+    IF WS-PRINT-STATUS NOT = "00"
+      DISPLAY "MATH: unable to open PRINT-FILE, status " WS-PRINT-STATUS
+      STOP RUN
+    END-IF.
+    OPEN OUTPUT EXCEPTION-FILE.
+    IF WS-EXCPT-STATUS NOT = "00"
+      DISPLAY "MATH: unable to open EXCEPTION-FILE, status " WS-EXCPT-STATUS
+      STOP RUN
+    END-IF.
+    OPEN OUTPUT AUDIT-FILE.
+    IF WS-AUDIT-STATUS NOT = "00"
+      DISPLAY "MATH: unable to open AUDIT-FILE, status " WS-AUDIT-STATUS
+      STOP RUN
+    END-IF.
+    PERFORM READ-TRANS-RECORD.
+    PERFORM PROCESS-TRANS-RECORD UNTIL WS-TRANS-EOF.
+    CLOSE TRANS-FILE.
 
-    PERFORM 10 TIMES
-      DISPLAY "COUNTER1 = " MY-COUNTER1
+    PERFORM READ-CHECKPOINT.
+    OPEN OUTPUT CHECKPOINT-FILE.
+
+    COMPUTE WS-COUNTER1-TARGET = WS-COUNTER1-LIMIT + 1.
+    IF WS-RESTART-STAGE = "2" OR WS-RESTART-STAGE = "3"
+      MOVE WS-COUNTER1-TARGET TO MY-COUNTER1
+    END-IF.
+    PERFORM UNTIL MY-COUNTER1 >= WS-COUNTER1-TARGET
       ADD 1 TO MY-COUNTER1
+      IF FUNCTION MOD(MY-COUNTER1, WS-CKPT-INTERVAL) = 0
+        MOVE "1" TO CK-STAGE
+        PERFORM WRITE-CHECKPOINT
+      END-IF
     END-PERFORM.
 
-    PERFORM UNTIL MY-COUNTER2 > 5
-      DISPLAY "COUNTER2 = " MY-COUNTER2
+    IF WS-RESTART-STAGE = "3"
+      COMPUTE MY-COUNTER2 = WS-COUNTER2-LIMIT + 1
+    END-IF.
+    PERFORM UNTIL MY-COUNTER2 > WS-COUNTER2-LIMIT
       ADD 1 TO MY-COUNTER2
+      IF FUNCTION MOD(MY-COUNTER2, WS-CKPT-INTERVAL) = 0
+        MOVE "2" TO CK-STAGE
+        PERFORM WRITE-CHECKPOINT
+      END-IF
     END-PERFORM.
 
-    PERFORM VARYING MY-COUNTER3 FROM 1 BY 3 UNTIL MY-COUNTER3 > 14
-      DISPLAY "COUNTER3 = " MY-COUNTER3
+    MOVE WS-COUNTER3-FROM TO WS-COUNTER3-START.
+    IF WS-RESTART-STAGE = "3"
+      COMPUTE WS-COUNTER3-START = MY-COUNTER3 + WS-COUNTER3-BY
+    END-IF.
+    PERFORM VARYING MY-COUNTER3
+        FROM WS-COUNTER3-START BY WS-COUNTER3-BY
+        UNTIL MY-COUNTER3 > WS-COUNTER3-UNTIL
+      MOVE "3" TO CK-STAGE
+      PERFORM WRITE-CHECKPOINT
     END-PERFORM.
 
-    STOP RUN.
\ No newline at end of file
+    MOVE "9" TO CK-STAGE
+    PERFORM WRITE-CHECKPOINT.
+    CLOSE CHECKPOINT-FILE.
+
+    PERFORM WRITE-HISTORY-RECORD.
+
+    PERFORM WRITE-CONTROL-REPORT.
+    CLOSE PRINT-FILE.
+    CLOSE EXCEPTION-FILE.
+    CLOSE AUDIT-FILE.
+
+    STOP RUN.
+
+  READ-PARM-CARD.
+    OPEN INPUT PARM-FILE.
+    IF WS-PARM-STATUS = "00"
+      READ PARM-FILE
+        AT END
+          CONTINUE
+        NOT AT END
+          SET WS-PARM-CARD-READ TO TRUE
+          IF PARM-EXPECTED-REC-COUNT NOT = ZERO
+            MOVE PARM-EXPECTED-REC-COUNT TO WS-EXPECTED-REC-COUNT
+          END-IF
+          IF PARM-BATCH-ID NOT = SPACES
+            MOVE PARM-BATCH-ID TO WS-BATCH-ID
+          END-IF
+          IF PARM-RUN-TYPE NOT = SPACES
+            MOVE PARM-RUN-TYPE TO WS-RUN-TYPE
+          END-IF
+      END-READ
+      CLOSE PARM-FILE
+    END-IF.
+
+  READ-RUN-PARM-RECORD.
+    MOVE WS-RUN-TYPE TO RUNPM-RUN-TYPE.
+    OPEN INPUT RUN-PARM-FILE.
+    IF WS-RUNPM-STATUS = "00"
+      READ RUN-PARM-FILE
+        INVALID KEY
+          CONTINUE
+        NOT INVALID KEY
+          MOVE RUNPM-COUNTER1-LIMIT TO WS-COUNTER1-LIMIT
+          MOVE RUNPM-COUNTER2-LIMIT TO WS-COUNTER2-LIMIT
+          MOVE RUNPM-COUNTER3-FROM TO WS-COUNTER3-FROM
+          MOVE RUNPM-COUNTER3-BY TO WS-COUNTER3-BY
+          MOVE RUNPM-COUNTER3-UNTIL TO WS-COUNTER3-UNTIL
+      END-READ
+      CLOSE RUN-PARM-FILE
+    END-IF.
+
+  APPLY-PARM-COUNTER-OVERRIDES.
+    IF WS-PARM-CARD-READ
+      IF PARM-COUNTER1-LIMIT NOT = ZERO
+        MOVE PARM-COUNTER1-LIMIT TO WS-COUNTER1-LIMIT
+      END-IF
+      IF PARM-COUNTER2-LIMIT NOT = ZERO
+        MOVE PARM-COUNTER2-LIMIT TO WS-COUNTER2-LIMIT
+      END-IF
+      IF PARM-COUNTER3-FROM NOT = ZERO
+        MOVE PARM-COUNTER3-FROM TO WS-COUNTER3-FROM
+      END-IF
+      IF PARM-COUNTER3-BY NOT = ZERO
+        MOVE PARM-COUNTER3-BY TO WS-COUNTER3-BY
+      END-IF
+      IF PARM-COUNTER3-UNTIL NOT = ZERO
+        MOVE PARM-COUNTER3-UNTIL TO WS-COUNTER3-UNTIL
+      END-IF
+    END-IF.
+
+  READ-CHECKPOINT.
+    OPEN INPUT CHECKPOINT-FILE.
+    IF WS-CKPT-STATUS = "00"
+      PERFORM UNTIL WS-CKPT-EOF
+        READ CHECKPOINT-FILE INTO CHECKPOINT-RECORD
+          AT END
+            SET WS-CKPT-EOF TO TRUE
+          NOT AT END
+            MOVE CK-STAGE TO WS-LAST-CKPT-STAGE
+            MOVE CK-COUNTER1 TO WS-LAST-CKPT-COUNTER1
+            MOVE CK-COUNTER2 TO WS-LAST-CKPT-COUNTER2
+            MOVE CK-COUNTER3 TO WS-LAST-CKPT-COUNTER3
+        END-READ
+      END-PERFORM
+      CLOSE CHECKPOINT-FILE
+      IF WS-LAST-CKPT-STAGE = "1" OR WS-LAST-CKPT-STAGE = "2"
+          OR WS-LAST-CKPT-STAGE = "3"
+        MOVE WS-LAST-CKPT-STAGE TO WS-RESTART-STAGE
+        MOVE WS-LAST-CKPT-COUNTER1 TO MY-COUNTER1
+        MOVE WS-LAST-CKPT-COUNTER2 TO MY-COUNTER2
+        MOVE WS-LAST-CKPT-COUNTER3 TO MY-COUNTER3
+      END-IF
+    ELSE
+      CLOSE CHECKPOINT-FILE
+    END-IF.
+
+  WRITE-CHECKPOINT.
+    MOVE MY-COUNTER1 TO CK-COUNTER1.
+    MOVE MY-COUNTER2 TO CK-COUNTER2.
+    MOVE MY-COUNTER3 TO CK-COUNTER3.
+    MOVE SPACES TO CHECKPOINT-FILE-RECORD.
+    WRITE CHECKPOINT-FILE-RECORD FROM CHECKPOINT-RECORD.
+
+  WRITE-HISTORY-RECORD.
+    OPEN I-O HISTORY-FILE.
+    IF WS-HIST-STATUS = "35"
+      OPEN OUTPUT HISTORY-FILE
+      CLOSE HISTORY-FILE
+      OPEN I-O HISTORY-FILE
+    END-IF.
+    MOVE WS-RUN-YYYY TO HIST-RUN-DATE(1:4).
+    MOVE WS-RUN-MM TO HIST-RUN-DATE(5:2).
+    MOVE WS-RUN-DD TO HIST-RUN-DATE(7:2).
+    MOVE WS-BATCH-ID TO HIST-BATCH-ID.
+    MOVE WS-RUN-HH TO HIST-RUN-TIME(1:2).
+    MOVE WS-RUN-MIN TO HIST-RUN-TIME(3:2).
+    MOVE WS-RUN-SS TO HIST-RUN-TIME(5:2).
+    MOVE D1 TO HIST-D1.
+    MOVE D2 TO HIST-D2.
+    MOVE D3 TO HIST-D3.
+    MOVE D4 TO HIST-D4.
+    MOVE D5 TO HIST-D5.
+    MOVE D6 TO HIST-D6.
+    MOVE D7 TO HIST-D7.
+    MOVE D8 TO HIST-D8.
+    MOVE D9 TO HIST-D9.
+    MOVE MY-COUNTER1 TO HIST-COUNTER1.
+    MOVE MY-COUNTER2 TO HIST-COUNTER2.
+    MOVE MY-COUNTER3 TO HIST-COUNTER3.
+    WRITE HISTORY-RECORD
+      INVALID KEY
+        DISPLAY "MATH: unable to add history record, duplicate key "
+            HIST-KEY
+    END-WRITE.
+    CLOSE HISTORY-FILE.
+
+  READ-TRANS-RECORD.
+    READ TRANS-FILE
+      AT END
+        SET WS-TRANS-EOF TO TRUE
+      NOT AT END
+        CONTINUE
+    END-READ.
+
+  PROCESS-TRANS-RECORD.
+    ADD 1 TO WS-INPUT-REC-COUNT
+      ON SIZE ERROR
+        MOVE "ADD" TO ED-OPERATION
+        MOVE 1 TO ED-OPERAND1
+        MOVE ZERO TO ED-OPERAND2
+        MOVE "WS-INPUT-REC-COUNT - record overflow" TO ED-MESSAGE
+        PERFORM WRITE-EXCEPTION-LINE
+        SET WS-ACCUM-OVERFLOWED TO TRUE
+    END-ADD.
+    ADD TR-ADD-AMOUNT TO D1 D2 D3
+      ON SIZE ERROR
+        MOVE "ADD" TO ED-OPERATION
+        MOVE TR-ADD-AMOUNT TO ED-OPERAND1
+        MOVE ZERO TO ED-OPERAND2
+        MOVE "D1/D2/D3 - group total truncated" TO ED-MESSAGE
+        PERFORM WRITE-EXCEPTION-LINE
+    END-ADD.
+    MOVE "ADD" TO AUD-OPERATION.
+    MOVE TR-ADD-AMOUNT TO AUD-OPERAND1.
+    MOVE ZERO TO AUD-OPERAND2.
+    MOVE "D1/D2/D3" TO AUD-RESULT-FIELD.
+    MOVE D1 TO AUD-RESULT-VALUE.
+    PERFORM WRITE-AUDIT-LINE.
+    SUBTRACT TR-SUB-AMOUNT FROM D1 D2
+      ON SIZE ERROR
+        MOVE "SUBTRACT" TO ED-OPERATION
+        MOVE TR-SUB-AMOUNT TO ED-OPERAND1
+        MOVE ZERO TO ED-OPERAND2
+        MOVE "D1/D2 - group total truncated" TO ED-MESSAGE
+        PERFORM WRITE-EXCEPTION-LINE
+    END-SUBTRACT.
+    MOVE "SUBTRACT" TO AUD-OPERATION.
+    MOVE TR-SUB-AMOUNT TO AUD-OPERAND1.
+    MOVE ZERO TO AUD-OPERAND2.
+    MOVE "D1/D2" TO AUD-RESULT-FIELD.
+    MOVE D1 TO AUD-RESULT-VALUE.
+    PERFORM WRITE-AUDIT-LINE.
+    MOVE TR-D4-VALUE TO D4.
+    MOVE TR-D5-VALUE TO D5.
+    DIVIDE D4 BY D5 GIVING D6 REMAINDER D7
+      ON SIZE ERROR
+        MOVE "DIVIDE" TO ED-OPERATION
+        MOVE D4 TO ED-OPERAND1
+        MOVE D5 TO ED-OPERAND2
+        MOVE "D4/D5 - zero divisor or result overflow" TO ED-MESSAGE
+        PERFORM WRITE-EXCEPTION-LINE
+    END-DIVIDE.
+    MOVE "DIVIDE" TO AUD-OPERATION.
+    MOVE D4 TO AUD-OPERAND1.
+    MOVE D5 TO AUD-OPERAND2.
+    MOVE "D6/D7" TO AUD-RESULT-FIELD.
+    MOVE D6 TO AUD-RESULT-VALUE.
+    PERFORM WRITE-AUDIT-LINE.
+    MULTIPLY D4 BY D5 GIVING D8
+      ON SIZE ERROR
+        MOVE "MULTIPLY" TO ED-OPERATION
+        MOVE D4 TO ED-OPERAND1
+        MOVE D5 TO ED-OPERAND2
+        MOVE "D4*D5 - result overflow" TO ED-MESSAGE
+        PERFORM WRITE-EXCEPTION-LINE
+    END-MULTIPLY.
+    MOVE "MULTIPLY" TO AUD-OPERATION.
+    MOVE D4 TO AUD-OPERAND1.
+    MOVE D5 TO AUD-OPERAND2.
+    MOVE "D8" TO AUD-RESULT-FIELD.
+    MOVE D8 TO AUD-RESULT-VALUE.
+    PERFORM WRITE-AUDIT-LINE.
+    *> COMPUTEで記載することも可能、ただしADDなどのように複数項目に演算を行えない
+    *> 使用可能な演算子）+ - / * **
+    COMPUTE D9 = D4 + D5
+      ON SIZE ERROR
+        MOVE "COMPUTE" TO ED-OPERATION
+        MOVE D4 TO ED-OPERAND1
+        MOVE D5 TO ED-OPERAND2
+        MOVE "D9 - result overflow" TO ED-MESSAGE
+        PERFORM WRITE-EXCEPTION-LINE
+        SET WS-ACCUM-OVERFLOWED TO TRUE
+    END-COMPUTE.
+    MOVE "COMPUTE" TO AUD-OPERATION.
+    MOVE D4 TO AUD-OPERAND1.
+    MOVE D5 TO AUD-OPERAND2.
+    MOVE "D9" TO AUD-RESULT-FIELD.
+    MOVE D9 TO AUD-RESULT-VALUE.
+    PERFORM WRITE-AUDIT-LINE.
+    ADD D9 TO WS-D9-HASH-TOTAL
+      ON SIZE ERROR
+        MOVE "ADD" TO ED-OPERATION
+        MOVE D9 TO ED-OPERAND1
+        MOVE ZERO TO ED-OPERAND2
+        MOVE "WS-D9-HASH-TOTAL - hash total overflow" TO ED-MESSAGE
+        PERFORM WRITE-EXCEPTION-LINE
+        SET WS-ACCUM-OVERFLOWED TO TRUE
+    END-ADD.
+    PERFORM READ-TRANS-RECORD.
+
+  RECONCILE-REC-COUNT.
+    IF WS-EXPECTED-REC-COUNT = ZERO
+      SET WS-REC-COUNT-NOT-CHECKED TO TRUE
+    ELSE
+      IF WS-INPUT-REC-COUNT = WS-EXPECTED-REC-COUNT
+        SET WS-REC-COUNT-MATCHED TO TRUE
+      ELSE
+        SET WS-REC-COUNT-MISMATCHED TO TRUE
+      END-IF
+    END-IF.
+    IF WS-ACCUM-OVERFLOWED
+      SET WS-REC-COUNT-MISMATCHED TO TRUE
+    END-IF.
+
+  WRITE-EXCEPTION-LINE.
+    MOVE WS-RUN-YYYY TO ED-YYYY.
+    MOVE WS-RUN-MM TO ED-MM.
+    MOVE WS-RUN-DD TO ED-DD.
+    MOVE WS-RUN-HH TO ED-HH.
+    MOVE WS-RUN-MIN TO ED-MIN.
+    MOVE WS-RUN-SS TO ED-SS.
+    MOVE SPACES TO EXCEPTION-RECORD.
+    WRITE EXCEPTION-RECORD FROM EXCEPTION-DETAIL.
+
+  WRITE-AUDIT-LINE.
+    MOVE WS-RUN-YYYY TO AUD-YYYY.
+    MOVE WS-RUN-MM TO AUD-MM.
+    MOVE WS-RUN-DD TO AUD-DD.
+    MOVE WS-RUN-HH TO AUD-HH.
+    MOVE WS-RUN-MIN TO AUD-MIN.
+    MOVE WS-RUN-SS TO AUD-SS.
+    MOVE SPACES TO AUDIT-RECORD.
+    WRITE AUDIT-RECORD FROM AUDIT-DETAIL.
+
+  WRITE-CONTROL-REPORT.
+    PERFORM WRITE-REPORT-HEADER.
+    MOVE "D1" TO RD-LABEL   MOVE D1 TO RD-VALUE   PERFORM WRITE-REPORT-LINE.
+    MOVE "D2" TO RD-LABEL   MOVE D2 TO RD-VALUE   PERFORM WRITE-REPORT-LINE.
+    MOVE "D3" TO RD-LABEL   MOVE D3 TO RD-VALUE   PERFORM WRITE-REPORT-LINE.
+    MOVE "D4" TO RD-LABEL   MOVE D4 TO RD-VALUE   PERFORM WRITE-REPORT-LINE.
+    MOVE "D5" TO RD-LABEL   MOVE D5 TO RD-VALUE   PERFORM WRITE-REPORT-LINE.
+    MOVE "D6" TO RD-LABEL   MOVE D6 TO RD-VALUE   PERFORM WRITE-REPORT-LINE.
+    MOVE "D7" TO RD-LABEL   MOVE D7 TO RD-VALUE   PERFORM WRITE-REPORT-LINE.
+    MOVE "D8" TO RD-LABEL   MOVE D8 TO RD-VALUE   PERFORM WRITE-REPORT-LINE.
+    MOVE "D9" TO RD-LABEL   MOVE D9 TO RD-VALUE   PERFORM WRITE-REPORT-LINE.
+    MOVE "COUNTER1" TO RD-LABEL   MOVE MY-COUNTER1 TO RD-VALUE   PERFORM WRITE-REPORT-LINE.
+    MOVE "COUNTER2" TO RD-LABEL   MOVE MY-COUNTER2 TO RD-VALUE   PERFORM WRITE-REPORT-LINE.
+    MOVE "COUNTER3" TO RD-LABEL   MOVE MY-COUNTER3 TO RD-VALUE   PERFORM WRITE-REPORT-LINE.
+
+    PERFORM RECONCILE-REC-COUNT.
+    MOVE "RECS READ" TO RD-LABEL   MOVE WS-INPUT-REC-COUNT TO RD-VALUE   PERFORM WRITE-REPORT-LINE.
+    MOVE "RECS EXPECTED" TO RD-LABEL   MOVE WS-EXPECTED-REC-COUNT TO RD-VALUE   PERFORM WRITE-REPORT-LINE.
+    MOVE "D9 HASH TOTAL" TO RD-LABEL   MOVE WS-D9-HASH-TOTAL TO RD-VALUE   PERFORM WRITE-REPORT-LINE.
+    MOVE "REC CNT STATUS" TO RT-LABEL.
+    EVALUATE TRUE
+      WHEN WS-REC-COUNT-MATCHED
+        MOVE "MATCH" TO RT-VALUE
+      WHEN WS-REC-COUNT-MISMATCHED
+        MOVE "MISMATCH" TO RT-VALUE
+      WHEN OTHER
+        MOVE "NOT CHECKED" TO RT-VALUE
+    END-EVALUATE.
+    PERFORM WRITE-TEXT-LINE.
+
+  WRITE-REPORT-HEADER.
+    ADD 1 TO WS-PAGE-NO.
+    MOVE WS-RUN-YYYY TO RH1-YYYY.
+    MOVE WS-RUN-MM TO RH1-MM.
+    MOVE WS-RUN-DD TO RH1-DD.
+    MOVE WS-RUN-HH TO RH1-HH.
+    MOVE WS-RUN-MIN TO RH1-MIN.
+    MOVE WS-RUN-SS TO RH1-SS.
+    MOVE WS-PAGE-NO TO RH1-PAGE.
+    MOVE SPACES TO PRINT-RECORD.
+    WRITE PRINT-RECORD FROM REPORT-HEADER-1 AFTER ADVANCING PAGE.
+    MOVE 1 TO WS-LINE-COUNT.
+
+  WRITE-REPORT-LINE.
+    IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+      PERFORM WRITE-REPORT-HEADER
+    END-IF.
+    MOVE SPACES TO PRINT-RECORD.
+    WRITE PRINT-RECORD FROM REPORT-DETAIL-LINE.
+    ADD 1 TO WS-LINE-COUNT.
+
+  WRITE-TEXT-LINE.
+    IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+      PERFORM WRITE-REPORT-HEADER
+    END-IF.
+    MOVE SPACES TO PRINT-RECORD.
+    WRITE PRINT-RECORD FROM REPORT-TEXT-LINE.
+    ADD 1 TO WS-LINE-COUNT.
