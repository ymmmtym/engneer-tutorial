@@ -0,0 +1,69 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. RUNPMUPD.
+
+ENVIRONMENT DIVISION.
+  INPUT-OUTPUT SECTION.
+   FILE-CONTROL.
+     SELECT MAINT-FILE ASSIGN TO MAINTIN
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-MAINT-STATUS.
+     SELECT RUN-PARM-FILE ASSIGN TO RUNPARM
+       ORGANIZATION IS INDEXED
+       ACCESS MODE IS DYNAMIC
+       RECORD KEY IS RUNPM-RUN-TYPE
+       FILE STATUS IS WS-RUNPM-STATUS.
+
+DATA DIVISION.
+  FILE SECTION.
+   FD MAINT-FILE
+     RECORD CONTAINS 33 CHARACTERS.
+    01 MAINT-RECORD PIC X(33).
+
+   FD RUN-PARM-FILE
+     RECORD CONTAINS 33 CHARACTERS.
+     COPY CBRUNPM.
+
+  WORKING-STORAGE SECTION.
+   01 WS-MAINT-STATUS PIC XX VALUE "00".
+   01 WS-RUNPM-STATUS PIC XX VALUE "00".
+   01 WS-MAINT-EOF-SW PIC X VALUE "N".
+      88 WS-MAINT-EOF VALUE "Y".
+
+PROCEDURE DIVISION.
+  MAIN SECTION.
+    OPEN INPUT MAINT-FILE.
+    IF WS-MAINT-STATUS NOT = "00"
+      DISPLAY "RUNPMUPD: unable to open MAINT-FILE, status " WS-MAINT-STATUS
+      STOP RUN
+    END-IF.
+    OPEN I-O RUN-PARM-FILE.
+    IF WS-RUNPM-STATUS = "35"
+      OPEN OUTPUT RUN-PARM-FILE
+      CLOSE RUN-PARM-FILE
+      OPEN I-O RUN-PARM-FILE
+    END-IF.
+
+    PERFORM READ-MAINT-RECORD.
+    PERFORM UPDATE-RUN-PARM UNTIL WS-MAINT-EOF.
+
+    CLOSE MAINT-FILE.
+    CLOSE RUN-PARM-FILE.
+    STOP RUN.
+
+  READ-MAINT-RECORD.
+    READ MAINT-FILE INTO RUN-PARM-RECORD
+      AT END
+        SET WS-MAINT-EOF TO TRUE
+      NOT AT END
+        CONTINUE
+    END-READ.
+
+  UPDATE-RUN-PARM.
+    REWRITE RUN-PARM-RECORD
+      INVALID KEY
+        WRITE RUN-PARM-RECORD
+          INVALID KEY
+            DISPLAY "RUNPMUPD: unable to add run type " RUNPM-RUN-TYPE
+        END-WRITE
+    END-REWRITE.
+    PERFORM READ-MAINT-RECORD.
